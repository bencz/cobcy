@@ -1,38 +1,796 @@
-       IDENTIFICATION DIVISION.
-      *
-       PROGRAM-ID. CHAP424.
-      *
-       ENVIRONMENT DIVISION.
-      *
-       CONFIGURATION SECTION.
-      *
-       SPECIAL-NAMES.
-           PRINTER IS PRINTER-DISPLAY.
-      *
-      *
-       DATA DIVISION.
-      *
-       WORKING-STORAGE SECTION.
-      *
-           01  W005-DIVISOR                     PIC 9  VALUE 0.
-      *
-           01  W005-DIVIDEND                    PIC 99 VALUE 5.
-      *
-           01  W005-QUOTIENT                    PIC 9.
-      *
-      *
-       PROCEDURE DIVISION.
-      *
-       MAIN-LINE-LOGIC.
-           GO TO PRINT-COMPUTED-VALUE.
-      *
-      *
-       PRINT-COMPUTED-VALUE.
-           DIVIDE W005-DIVIDEND BY W005-DIVISOR GIVING W005-QUOTIENT
-                       ON SIZE ERROR
-                          DISPLAY "ON SIZE ERROR ENCOUNTERED"
-                          DISPLAY "PROGRAM ABORTING"
-                          STOP RUN.
-           DISPLAY "No On Size error".
-           DISPLAY "PROGRAM EXITING NORMALLY".
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110*
+000120 PROGRAM-ID. CHAP424.
+000130 AUTHOR. R L WHITFIELD.
+000140 INSTALLATION. RATIO REPORTING UNIT.
+000150 DATE-WRITTEN. 2026-08-08.
+000160 DATE-COMPILED.
+000170*
+000180*    MOD-HISTORY.
+000190*        DATE       INIT  DESCRIPTION
+000200*        2026-08-08 RLW   DRIVE FROM DIVISION-TRANS-FILE INSTEAD
+000210*                         OF ONE HARDCODED DIVISOR/DIVIDEND PAIR.
+000220*        2026-08-08 RLW   ADDED PRINTER-DISPLAY REPORT WITH
+000230*                         HEADINGS, PAGE BREAKS AND RECORD COUNT.
+000240*        2026-08-08 RLW   ON SIZE ERROR NO LONGER ABORTS THE RUN.
+000250*                         BAD RECORDS GO TO DIVISION-EXCEPTIONS
+000260*                         AND THE BATCH CONTINUES.
+000270*        2026-08-08 RLW   EVERY DIVIDE IS NOW APPENDED TO
+000280*                         DIVISION-AUDIT-LOG WITH A TIMESTAMP
+000290*                         AND RUN-ID.
+000300*        2026-08-09 RLW   DIVISOR/DIVIDEND/QUOTIENT MOVED OUT OF
+000310*                         WORKING-STORAGE AND INTO THE SHARED
+000320*                         DIVREC01 COPYBOOK, BROUGHT IN HERE FOR
+000330*                         EACH FILE AND FOR THE CURRENT-RECORD
+000340*                         WORKING-STORAGE COPY.
+000350*        2026-08-09 RLW   ADDED CONTROL-TOTAL RECONCILIATION
+000360*                         AGAINST AN UPSTREAM HASH-TOTAL CARD.
+000370*        2026-08-09 RLW   ADDED A PARAMETER CARD FOR DECIMAL
+000380*                         PLACES AND ROUNDED VS TRUNCATED
+000390*                         QUOTIENTS.
+000400*        2026-08-09 RLW   RETURN-CODE NOW REPORTS CLEAN (0),
+000410*                         EXCEPTIONS-WRITTEN (4) OR FATAL (8)
+000420*                         INSTEAD OF A BLANKET STOP RUN.
+000430*        2026-08-09 RLW   ADDED CHECKPOINT/RESTART SUPPORT SO AN
+000440*                         OPERATOR-RESTARTED RUN DOES NOT
+000450*                         DOUBLE-POST THE AUDIT LOG.
+000460*
+000470 ENVIRONMENT DIVISION.
+000480*
+000490 CONFIGURATION SECTION.
+000500*
+000510 INPUT-OUTPUT SECTION.
+000520*
+000530 FILE-CONTROL.
+000540     SELECT DIVISION-TRANS-FILE ASSIGN TO "DIVTRANS"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-TRANS-FILE-STATUS.
+000570*
+000580     SELECT DIVISION-REPORT-FILE ASSIGN TO PRINTER
+000590         FILE STATUS IS WS-RPT-FILE-STATUS.
+000600*
+000610     SELECT DIVISION-EXCEPTIONS-FILE ASSIGN TO "DIVEXCPT"
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS WS-EXCPT-FILE-STATUS.
+000640*
+000650     SELECT DIVISION-AUDIT-LOG-FILE ASSIGN TO "DIVAUDIT"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000680*
+000690     SELECT DIVISION-PARM-FILE ASSIGN TO "DIVPARM"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS WS-PARM-FILE-STATUS.
+000720*
+000730     SELECT DIVISION-CONTROL-FILE ASSIGN TO "DIVCTOT"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WS-CONTROL-FILE-STATUS.
+000760*
+000770     SELECT DIVISION-CHECKPOINT-FILE ASSIGN TO "DIVCKPT"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000800*
+000810 DATA DIVISION.
+000820*
+000830 FILE SECTION.
+000840*
+000850*-------------------------------------------------------------*
+000860*    DIVISION-TRANS-FILE -- BATCH OF DIVISOR/DIVIDEND PAIRS   *
+000870*-------------------------------------------------------------*
+000880 FD  DIVISION-TRANS-FILE
+000890     LABEL RECORDS ARE STANDARD.
+000900     COPY DIVTRN01.
+000910*
+000920*-------------------------------------------------------------*
+000930*    DIVISION-REPORT-FILE -- PRINTED BATCH REPORT             *
+000940*-------------------------------------------------------------*
+000950 FD  DIVISION-REPORT-FILE
+000960     LABEL RECORDS ARE OMITTED
+000970     RECORD CONTAINS 80 CHARACTERS.
+000980*
+000990 01  DIVRPT01-LINE                        PIC X(80).
+001000*
+001010*-------------------------------------------------------------*
+001020*    DIVISION-EXCEPTIONS-FILE -- RECORDS THAT FAILED DIVIDE   *
+001030*-------------------------------------------------------------*
+001040 FD  DIVISION-EXCEPTIONS-FILE
+001050     LABEL RECORDS ARE STANDARD.
+001060     COPY DIVREC01 REPLACING LEADING ==DIVREC01== BY ==DIVEXC01==.
+001070*
+001080*-------------------------------------------------------------*
+001090*    DIVISION-AUDIT-LOG-FILE -- ONE ROW PER DIVIDE PERFORMED  *
+001100*-------------------------------------------------------------*
+001110 FD  DIVISION-AUDIT-LOG-FILE
+001120     LABEL RECORDS ARE STANDARD.
+001130     COPY DIVREC01 REPLACING LEADING ==DIVREC01== BY ==DIVAUD01==.
+001140*
+001150*-------------------------------------------------------------*
+001160*    DIVISION-PARM-FILE -- ONE-CARD RUN PARAMETER, OPTIONAL    *
+001170*-------------------------------------------------------------*
+001180 FD  DIVISION-PARM-FILE
+001190     LABEL RECORDS ARE STANDARD.
+001200     COPY DIVPRM01.
+001210*
+001220*-------------------------------------------------------------*
+001230*    DIVISION-CONTROL-FILE -- UPSTREAM HASH-TOTAL CARD         *
+001240*-------------------------------------------------------------*
+001250 FD  DIVISION-CONTROL-FILE
+001260     LABEL RECORDS ARE STANDARD.
+001270     COPY DIVCTL01.
+001280*
+001290*-------------------------------------------------------------*
+001300*    DIVISION-CHECKPOINT-FILE -- LATEST RESTART CHECKPOINT     *
+001310*-------------------------------------------------------------*
+001320 FD  DIVISION-CHECKPOINT-FILE
+001330     LABEL RECORDS ARE STANDARD.
+001340     COPY DIVCKP01.
+001350*
+001360 WORKING-STORAGE SECTION.
+001370*
+001380*-------------------------------------------------------------*
+001390*    W005-RECORD -- THE CURRENT DIVISOR/DIVIDEND/QUOTIENT,    *
+001400*    BROUGHT IN FROM THE SAME SHARED COPYBOOK AS THE FILES.   *
+001410*-------------------------------------------------------------*
+001420     COPY DIVREC01 REPLACING LEADING ==DIVREC01== BY ==W005==.
+001430*
+001440 77  WS-TRANS-FILE-STATUS              PIC X(02) VALUE "00".
+001450*
+001460 77  WS-RPT-FILE-STATUS                PIC X(02) VALUE "00".
+001470*
+001480 77  WS-EXCPT-FILE-STATUS              PIC X(02) VALUE "00".
+001490*
+001500 77  WS-AUDIT-FILE-STATUS              PIC X(02) VALUE "00".
+001510*
+001520 77  WS-PARM-FILE-STATUS               PIC X(02) VALUE "00".
+001530*
+001540 77  WS-CONTROL-FILE-STATUS            PIC X(02) VALUE "00".
+001550*
+001560 77  WS-CKPT-FILE-STATUS               PIC X(02) VALUE "00".
+001570*
+001580 77  WS-EOF-SWITCH                     PIC X(01) VALUE "N".
+001590         88  WS-END-OF-FILE                           VALUE "Y".
+001600*
+001610 77  WS-FATAL-SWITCH                    PIC X(01) VALUE "N".
+001620         88  WS-FATAL-ABORT                            VALUE "Y".
+001630*
+001640 77  WS-ROUND-ERROR-SWITCH              PIC X(01) VALUE "N".
+001650         88  WS-ROUND-SIZE-ERROR                       VALUE "Y".
+001660*
+001670 77  WS-EXCPT-REASON-CODE               PIC X(02) VALUE "01".
+001680*
+001690 77  WS-REC-COUNT                      PIC 9(07) COMP
+001700                                            VALUE ZERO.
+001710*
+001720 77  WS-PAGE-NO                        PIC 9(03) COMP
+001730                                            VALUE ZERO.
+001740*
+001750 77  WS-LINE-COUNT                     PIC 9(03) COMP
+001760                                            VALUE ZERO.
+001770*
+001780 77  WS-MAX-LINES-PER-PAGE             PIC 9(03) COMP
+001790                                            VALUE 20.
+001800*
+001810 77  WS-EXCEPTION-COUNT                PIC 9(07) COMP
+001820                                            VALUE ZERO.
+001830*
+001840 77  WS-QUOTIENT-SUM                   PIC 9(09)V9(04)
+001850                                            VALUE ZERO.
+001860*
+001870 01  WS-RUN-ID.
+001880         05  WS-RUN-ID-DATE                PIC X(08).
+001890         05  WS-RUN-ID-TIME                PIC X(04).
+001900*
+001910 01  WS-AUD-TIMESTAMP.
+001920         05  WS-AUD-TMS-DATE               PIC X(08).
+001930         05  WS-AUD-TMS-TIME               PIC X(06).
+001940*
+001950 77  WS-AUD-FULL-TIME                  PIC X(08).
+001960*
+001970*-------------------------------------------------------------*
+001980*    PARAMETER-CARD WORKING FIELDS                             *
+001990*-------------------------------------------------------------*
+002000 77  WS-PARM-DECIMAL-PLACES            PIC 9(01) VALUE 4.
+002010*
+002020 77  WS-PARM-ROUND-SWITCH              PIC X(01) VALUE "Y".
+002030         88  WS-PARM-ROUND-QUOTIENT                   VALUE "Y".
+002040*
+002050 77  WS-PARM-CKPT-INTERVAL             PIC 9(05) COMP
+002060                                            VALUE 10.
+002070*
+002080*-------------------------------------------------------------*
+002090*    CONTROL-TOTAL RECONCILIATION FIELDS                      *
+002100*-------------------------------------------------------------*
+002110 77  WS-CTL-EXPECTED-REC-COUNT         PIC 9(07) VALUE ZERO.
+002120*
+002130 77  WS-CTL-EXPECTED-QUOTIENT-SUM      PIC 9(09)V9(04)
+002140                                            VALUE ZERO.
+002150*
+002160 77  WS-CTL-BALANCE-SWITCH             PIC X(01) VALUE "N".
+002170         88  WS-CTL-OUT-OF-BALANCE                    VALUE "Y".
+002180*
+002190*-------------------------------------------------------------*
+002200*    CHECKPOINT/RESTART FIELDS                                 *
+002210*-------------------------------------------------------------*
+002220 77  WS-CKPT-FOUND-SWITCH               PIC X(01) VALUE "N".
+002230         88  WS-CKPT-FOUND                             VALUE "Y".
+002240*
+002250 77  WS-CKPT-SKIP-SWITCH                PIC X(01) VALUE "N".
+002260         88  WS-CKPT-SKIP-DONE                         VALUE "Y".
+002270*
+002280 77  WS-CKPT-LAST-RECORD-ID           PIC X(10) VALUE SPACES.
+002290*
+002300 77  WS-CKPT-LAST-REC-COUNT             PIC 9(07) VALUE ZERO.
+002310*
+002320 77  WS-CKPT-LAST-QUOTIENT-SUM          PIC 9(09)V9(04)
+002330                                             VALUE ZERO.
+002340*
+002350 77  WS-CKPT-LAST-EXCEPTION-COUNT       PIC 9(07) VALUE ZERO.
+002360*
+002370 77  WS-CKPT-DIVIDE-RESULT              PIC 9(07) COMP.
+002380*
+002390 77  WS-CKPT-REMAINDER                  PIC 9(05) COMP.
+002400*
+002410*-------------------------------------------------------------*
+002420*    REPORT LINE LAYOUTS -- MOVED TO DIVRPT01-LINE ON WRITE   *
+002430*-------------------------------------------------------------*
+002440 01  WS-RPT-HDG-1.
+002450         05  FILLER                    PIC X(15)
+002460                                        VALUE "CHAP424  DATE ".
+002470         05  WS-HDG-RUN-DATE           PIC X(08).
+002480         05  FILLER                    PIC X(10) VALUE SPACES.
+002490         05  FILLER                    PIC X(05) VALUE "PAGE ".
+002500         05  WS-HDG-PAGE-NO            PIC ZZ9.
+002510         05  FILLER                    PIC X(37) VALUE SPACES.
+002520*
+002530 01  WS-RPT-HDG-2.
+002540         05  FILLER                    PIC X(80)
+002550             VALUE "DIVISION RATIO BATCH REPORT".
+002560*
+002570 01  WS-RPT-HDG-3.
+002580         05  FILLER                    PIC X(80)
+002590             VALUE "RECORD-ID   DIVISOR    DIVIDEND    QUOTIENT".
+002600*
+002610 01  WS-RPT-DETAIL.
+002620         05  WS-DTL-RECORD-ID          PIC X(10).
+002630         05  FILLER                    PIC X(02) VALUE SPACES.
+002640         05  WS-DTL-DIVISOR            PIC ZZZZ9.9999.
+002650         05  FILLER                    PIC X(02) VALUE SPACES.
+002660         05  WS-DTL-DIVIDEND           PIC ZZZZ9.9999.
+002670         05  FILLER                    PIC X(02) VALUE SPACES.
+002680         05  WS-DTL-QUOTIENT           PIC ZZZZ9.9999.
+002690         05  FILLER                    PIC X(24) VALUE SPACES.
+002700*
+002710 01  WS-RPT-TOTAL.
+002720         05  FILLER                    PIC X(20)
+002730             VALUE "RECORDS PROCESSED: ".
+002740         05  WS-TOT-REC-COUNT          PIC ZZZ,ZZ9.
+002750         05  FILLER                    PIC X(53) VALUE SPACES.
+002760*
+002770 01  WS-RPT-EXCEPT-TOTAL.
+002780         05  FILLER                    PIC X(20)
+002790             VALUE "EXCEPTIONS WRITTEN: ".
+002800         05  WS-TOT-EXCEPT-COUNT       PIC ZZZ,ZZ9.
+002810         05  FILLER                    PIC X(53) VALUE SPACES.
+002820*
+002830 01  WS-RPT-CONTROL-RESULT.
+002840         05  WS-CTL-RESULT-TEXT        PIC X(80).
+002850*
+002860 01  WS-RPT-CONTROL-DETAIL.
+002870         05  FILLER                    PIC X(20)
+002880             VALUE "EXPECTED/ACTUAL CNT:".
+002890         05  WS-CTL-RPT-EXP-COUNT      PIC ZZZ,ZZ9.
+002900         05  FILLER                    PIC X(01) VALUE "/".
+002910         05  WS-CTL-RPT-ACT-COUNT      PIC ZZZ,ZZ9.
+002920         05  FILLER                    PIC X(49) VALUE SPACES.
+002930*
+002940 PROCEDURE DIVISION.
+002950*
+002960*-------------------------------------------------------------*
+002970*    MAIN-LINE-LOGIC -- DRIVES ONE RECORD AT A TIME THROUGH   *
+002980*    PRINT-COMPUTED-VALUE UNTIL THE TRANSACTION FILE IS       *
+002990*    EXHAUSTED, THEN SETS THE BATCH RETURN CODE THE JOB       *
+003000*    SCHEDULER CAN BRANCH ON.                                 *
+003010*-------------------------------------------------------------*
+003020 MAIN-LINE-LOGIC.
+003030     PERFORM INITIALIZE-RUN THRU INITIALIZE-RUN-EXIT.
+003040     IF WS-FATAL-ABORT
+003050         MOVE 8 TO RETURN-CODE
+003060         GO TO MAIN-LINE-LOGIC-EXIT
+003070     END-IF.
+003080     PERFORM PRINT-COMPUTED-VALUE THRU PRINT-COMPUTED-VALUE-EXIT
+003090         UNTIL WS-END-OF-FILE.
+003100     PERFORM TERMINATE-RUN THRU TERMINATE-RUN-EXIT.
+003110     IF WS-FATAL-ABORT
+003120         MOVE 8 TO RETURN-CODE
+003130     ELSE
+003140         IF WS-EXCEPTION-COUNT IS GREATER THAN ZERO
+003150                 OR WS-CTL-OUT-OF-BALANCE
+003160             MOVE 4 TO RETURN-CODE
+003170         ELSE
+003180             MOVE 0 TO RETURN-CODE
+003190         END-IF
+003200     END-IF.
+003210 MAIN-LINE-LOGIC-EXIT.
+003220     STOP RUN.
+003230*
+003240*-------------------------------------------------------------*
+003250*    INITIALIZE-RUN -- OPENS THE TRANSACTION FILE, LOADS THE  *
+003260*    PARAMETER CARD, THE CONTROL-TOTAL CARD AND ANY CHECKPOINT*
+003270*    FROM A PRIOR RUN, THEN POSITIONS THE TRANSACTION FILE    *
+003280*    PAST WHATEVER WAS ALREADY PROCESSED.                     *
+003290*-------------------------------------------------------------*
+003300 INITIALIZE-RUN.
+003310     OPEN INPUT DIVISION-TRANS-FILE.
+003320     IF WS-TRANS-FILE-STATUS IS NOT EQUAL TO "00"
+003330         DISPLAY "CHAP424 -- UNABLE TO OPEN DIVISION-TRANS-FILE, "
+003340             "STATUS = " WS-TRANS-FILE-STATUS
+003350         SET WS-FATAL-ABORT TO TRUE
+003360         GO TO INITIALIZE-RUN-EXIT
+003370     END-IF.
+003380     PERFORM READ-PARM-CARD.
+003390     PERFORM READ-CONTROL-TOTALS.
+003400     PERFORM READ-CHECKPOINT-RECORD.
+003410     OPEN OUTPUT DIVISION-REPORT-FILE.
+003420     IF WS-RPT-FILE-STATUS IS NOT EQUAL TO "00"
+003430         DISPLAY "CHAP424 -- UNABLE TO OPEN "
+003440             "DIVISION-REPORT-FILE, STATUS = "
+003450             WS-RPT-FILE-STATUS
+003460         SET WS-FATAL-ABORT TO TRUE
+003470         GO TO INITIALIZE-RUN-EXIT
+003480     END-IF.
+003490     IF WS-CKPT-FOUND
+003500         OPEN EXTEND DIVISION-EXCEPTIONS-FILE
+003510         OPEN EXTEND DIVISION-AUDIT-LOG-FILE
+003520         MOVE WS-CKPT-LAST-REC-COUNT TO WS-REC-COUNT
+003530         MOVE WS-CKPT-LAST-QUOTIENT-SUM TO WS-QUOTIENT-SUM
+003540         MOVE WS-CKPT-LAST-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+003550         PERFORM SKIP-CHECKPOINTED-RECORDS
+003560             UNTIL WS-CKPT-SKIP-DONE
+003570     ELSE
+003580         OPEN OUTPUT DIVISION-EXCEPTIONS-FILE
+003590         OPEN OUTPUT DIVISION-AUDIT-LOG-FILE
+003600         PERFORM READ-TRANS-RECORD
+003610     END-IF.
+003620     IF WS-EXCPT-FILE-STATUS IS NOT EQUAL TO "00"
+003630         DISPLAY "CHAP424 -- UNABLE TO OPEN "
+003640             "DIVISION-EXCEPTIONS-FILE, STATUS = "
+003650             WS-EXCPT-FILE-STATUS
+003660         SET WS-FATAL-ABORT TO TRUE
+003670         GO TO INITIALIZE-RUN-EXIT
+003680     END-IF.
+003690     IF WS-AUDIT-FILE-STATUS IS NOT EQUAL TO "00"
+003700         DISPLAY "CHAP424 -- UNABLE TO OPEN "
+003710             "DIVISION-AUDIT-LOG-FILE, STATUS = "
+003720             WS-AUDIT-FILE-STATUS
+003730         SET WS-FATAL-ABORT TO TRUE
+003740         GO TO INITIALIZE-RUN-EXIT
+003750     END-IF.
+003760     ACCEPT WS-HDG-RUN-DATE FROM DATE YYYYMMDD.
+003770     ACCEPT WS-AUD-FULL-TIME FROM TIME.
+003780     MOVE WS-HDG-RUN-DATE TO WS-RUN-ID-DATE.
+003790     MOVE WS-AUD-FULL-TIME(1:4) TO WS-RUN-ID-TIME.
+003800     MOVE ZERO TO WS-PAGE-NO.
+003810     PERFORM WRITE-REPORT-HEADINGS.
+003820 INITIALIZE-RUN-EXIT.
+003830     EXIT.
+003840*
+003850*-------------------------------------------------------------*
+003860*    READ-PARM-CARD -- OPTIONAL ONE-CARD OVERRIDE OF DECIMAL  *
+003870*    PLACES, ROUNDING AND THE CHECKPOINT INTERVAL. MISSING    *
+003880*    CARD MEANS THE WORKING-STORAGE DEFAULTS STAND.           *
+003890*-------------------------------------------------------------*
+003900 READ-PARM-CARD.
+003910     OPEN INPUT DIVISION-PARM-FILE.
+003920     IF WS-PARM-FILE-STATUS IS EQUAL TO "00"
+003930         READ DIVISION-PARM-FILE
+003940             AT END
+003950                 CONTINUE
+003960             NOT AT END
+003970                 MOVE DIVPRM01-DECIMAL-PLACES TO
+003980                     WS-PARM-DECIMAL-PLACES
+003990                 MOVE DIVPRM01-ROUND-SWITCH TO
+004000                     WS-PARM-ROUND-SWITCH
+004010                 IF DIVPRM01-CHECKPOINT-INTERVAL IS GREATER
+004020                         THAN ZERO
+004030                     MOVE DIVPRM01-CHECKPOINT-INTERVAL TO
+004040                         WS-PARM-CKPT-INTERVAL
+004050                 END-IF
+004060         END-READ
+004070         CLOSE DIVISION-PARM-FILE
+004080     END-IF.
+004090*
+004100*-------------------------------------------------------------*
+004110*    READ-CONTROL-TOTALS -- OPTIONAL HASH-TOTAL CARD FROM THE *
+004120*    UPSTREAM EXTRACT. MISSING CARD MEANS RECONCILIATION IS   *
+004130*    SKIPPED AT END OF RUN.                                   *
+004140*-------------------------------------------------------------*
+004150 READ-CONTROL-TOTALS.
+004160     OPEN INPUT DIVISION-CONTROL-FILE.
+004170     IF WS-CONTROL-FILE-STATUS IS EQUAL TO "00"
+004180         READ DIVISION-CONTROL-FILE
+004190             AT END
+004200                 CONTINUE
+004210             NOT AT END
+004220                 MOVE DIVCTL01-RECORD-COUNT TO
+004230                     WS-CTL-EXPECTED-REC-COUNT
+004240                 MOVE DIVCTL01-QUOTIENT-SUM TO
+004250                     WS-CTL-EXPECTED-QUOTIENT-SUM
+004260         END-READ
+004270         CLOSE DIVISION-CONTROL-FILE
+004280     END-IF.
+004290*
+004300*-------------------------------------------------------------*
+004310*    READ-CHECKPOINT-RECORD -- OPTIONAL RESTART CHECKPOINT    *
+004320*    FROM A PRIOR, INTERRUPTED RUN OF THIS SAME BATCH.        *
+004330*-------------------------------------------------------------*
+004340 READ-CHECKPOINT-RECORD.
+004350     OPEN INPUT DIVISION-CHECKPOINT-FILE.
+004360     IF WS-CKPT-FILE-STATUS IS EQUAL TO "00"
+004370         READ DIVISION-CHECKPOINT-FILE
+004380             AT END
+004390                 CONTINUE
+004400             NOT AT END
+004410                 SET WS-CKPT-FOUND TO TRUE
+004420                 MOVE DIVCKP01-LAST-RECORD-ID TO
+004430                     WS-CKPT-LAST-RECORD-ID
+004440                 MOVE DIVCKP01-LAST-REC-COUNT TO
+004450                     WS-CKPT-LAST-REC-COUNT
+004460                 MOVE DIVCKP01-LAST-QUOTIENT-SUM TO
+004470                     WS-CKPT-LAST-QUOTIENT-SUM
+004480                 MOVE DIVCKP01-LAST-EXCEPTION-COUNT TO
+004490                     WS-CKPT-LAST-EXCEPTION-COUNT
+004500         END-READ
+004510         CLOSE DIVISION-CHECKPOINT-FILE
+004520     END-IF.
+004530*
+004540*-------------------------------------------------------------*
+004550*    SKIP-CHECKPOINTED-RECORDS -- READS AND DISCARDS EVERY    *
+004560*    TRANSACTION RECORD UP TO AND INCLUDING THE ONE THE LAST  *
+004570*    RUN LEFT OFF AT, SO THE RESTARTED RUN DOES NOT REPOST    *
+004580*    RECORDS ALREADY IN THE AUDIT LOG.                        *
+004590*-------------------------------------------------------------*
+004600 SKIP-CHECKPOINTED-RECORDS.
+004610     PERFORM READ-TRANS-RECORD.
+004620     IF WS-END-OF-FILE
+004630         SET WS-CKPT-SKIP-DONE TO TRUE
+004640     ELSE
+004650         IF DIVTRN01-RECORD-ID IS EQUAL TO WS-CKPT-LAST-RECORD-ID
+004660             PERFORM READ-TRANS-RECORD
+004670             SET WS-CKPT-SKIP-DONE TO TRUE
+004680         END-IF
+004690     END-IF.
+004700*
+004710 READ-TRANS-RECORD.
+004720     READ DIVISION-TRANS-FILE
+004730         AT END
+004740             SET WS-END-OF-FILE TO TRUE
+004750     END-READ.
+004760*
+004770*-------------------------------------------------------------*
+004780*    CHECK-RPT-FILE-STATUS -- SHARED FILE STATUS GUARD FOR     *
+004790*    DIVISION-REPORT-FILE, PERFORMED AFTER EVERY WRITE SINCE   *
+004800*    THE REPORT IS WRITTEN FROM SEVERAL DIFFERENT PARAGRAPHS.  *
+004810*-------------------------------------------------------------*
+004820 CHECK-RPT-FILE-STATUS.
+004830     IF WS-RPT-FILE-STATUS IS NOT EQUAL TO "00"
+004840         DISPLAY "CHAP424 -- WRITE FAILED ON "
+004850             "DIVISION-REPORT-FILE, STATUS = "
+004860             WS-RPT-FILE-STATUS
+004870         SET WS-FATAL-ABORT TO TRUE
+004880         SET WS-END-OF-FILE TO TRUE
+004890     END-IF.
+004900*
+004910*-------------------------------------------------------------*
+004920*    WRITE-REPORT-HEADINGS -- STARTS A NEW PAGE OF THE REPORT *
+004930*-------------------------------------------------------------*
+004940 WRITE-REPORT-HEADINGS.
+004950     ADD 1 TO WS-PAGE-NO.
+004960     MOVE WS-PAGE-NO TO WS-HDG-PAGE-NO.
+004970     WRITE DIVRPT01-LINE FROM WS-RPT-HDG-1
+004980         AFTER ADVANCING PAGE.
+004990     PERFORM CHECK-RPT-FILE-STATUS.
+005000     WRITE DIVRPT01-LINE FROM WS-RPT-HDG-2
+005010         AFTER ADVANCING 2 LINES.
+005020     PERFORM CHECK-RPT-FILE-STATUS.
+005030     WRITE DIVRPT01-LINE FROM WS-RPT-HDG-3
+005040         AFTER ADVANCING 1 LINES.
+005050     PERFORM CHECK-RPT-FILE-STATUS.
+005060     MOVE 3 TO WS-LINE-COUNT.
+005070*
+005080*-------------------------------------------------------------*
+005090*    PRINT-COMPUTED-VALUE -- COMPUTES ONE QUOTIENT AND        *
+005100*    ADVANCES TO THE NEXT TRANSACTION. A SIZE ERROR NO        *
+005110*    LONGER ABORTS THE RUN -- THE RECORD IS ROUTED TO         *
+005120*    WRITE-EXCEPTION-RECORD AND THE BATCH CONTINUES. THE      *
+005130*    ROUND SWITCH FROM THE PARAMETER CARD PICKS WHICH FORM    *
+005140*    OF THE DIVIDE STATEMENT RUNS.                            *
+005150*-------------------------------------------------------------*
+005160 PRINT-COMPUTED-VALUE.
+005170     ADD 1 TO WS-REC-COUNT.
+005180     MOVE DIVTRN01-RECORD-ID TO W005-RECORD-ID.
+005190     MOVE DIVTRN01-DIVISOR   TO W005-DIVISOR.
+005200     MOVE DIVTRN01-DIVIDEND  TO W005-DIVIDEND.
+005210     IF WS-PARM-ROUND-QUOTIENT
+005220         DIVIDE W005-DIVIDEND BY W005-DIVISOR
+005230             GIVING W005-QUOTIENT ROUNDED
+005240             ON SIZE ERROR
+005250                 MOVE "01" TO WS-EXCPT-REASON-CODE
+005260                 PERFORM WRITE-EXCEPTION-RECORD
+005270                     THRU WRITE-EXCEPTION-RECORD-EXIT
+005280             NOT ON SIZE ERROR
+005290                 PERFORM TRUNCATE-QUOTIENT-PRECISION
+005300                 IF WS-ROUND-SIZE-ERROR
+005310                     MOVE "02" TO WS-EXCPT-REASON-CODE
+005320                     PERFORM WRITE-EXCEPTION-RECORD
+005330                         THRU WRITE-EXCEPTION-RECORD-EXIT
+005340                 ELSE
+005350                     MOVE "00" TO WS-EXCPT-REASON-CODE
+005360                     PERFORM WRITE-DETAIL-LINE
+005370                 END-IF
+005380         END-DIVIDE
+005390     ELSE
+005400         DIVIDE W005-DIVIDEND BY W005-DIVISOR
+005410             GIVING W005-QUOTIENT
+005420             ON SIZE ERROR
+005430                 MOVE "01" TO WS-EXCPT-REASON-CODE
+005440                 PERFORM WRITE-EXCEPTION-RECORD
+005450                     THRU WRITE-EXCEPTION-RECORD-EXIT
+005460             NOT ON SIZE ERROR
+005470                 PERFORM TRUNCATE-QUOTIENT-PRECISION
+005480                 IF WS-ROUND-SIZE-ERROR
+005490                     MOVE "02" TO WS-EXCPT-REASON-CODE
+005500                     PERFORM WRITE-EXCEPTION-RECORD
+005510                         THRU WRITE-EXCEPTION-RECORD-EXIT
+005520                 ELSE
+005530                     MOVE "00" TO WS-EXCPT-REASON-CODE
+005540                     PERFORM WRITE-DETAIL-LINE
+005550                 END-IF
+005560         END-DIVIDE
+005570     END-IF.
+005580     PERFORM CHECK-CHECKPOINT-DUE.
+005590     PERFORM READ-TRANS-RECORD.
+005600 PRINT-COMPUTED-VALUE-EXIT.
+005610     EXIT.
+005620*
+005630*-------------------------------------------------------------*
+005640*    TRUNCATE-QUOTIENT-PRECISION -- TRIMS W005-QUOTIENT BACK   *
+005650*    TO WHATEVER NUMBER OF DECIMAL DIGITS THE PARAMETER CARD   *
+005660*    CALLS FOR. W005-QUOTIENT IS ALWAYS CARRIED AT FOUR        *
+005670*    DECIMAL DIGITS; WHEN THE ROUND SWITCH IS ON, THE DIGIT    *
+005680*    BEING DROPPED IS ROUNDED INTO THE LAST DIGIT KEPT BEFORE  *
+005690*    THE LOW-ORDER DIGITS ARE ZEROED, SO A SHORTER PRECISION   *
+005700*    IS STILL A ROUNDED RESULT AND NOT JUST A TRUNCATED ONE.   *
+005710*    A QUOTIENT ALREADY NEAR THE FIELD'S UPPER LIMIT CAN       *
+005720*    OVERFLOW WHEN THE HALF-UNIT IS ADDED IN; THAT IS REPORTED *
+005730*    BACK TO THE CALLER VIA WS-ROUND-SIZE-ERROR THE SAME WAY   *
+005740*    THE DIVIDE ITSELF REPORTS A SIZE ERROR.                   *
+005750*-------------------------------------------------------------*
+005760 TRUNCATE-QUOTIENT-PRECISION.
+005770     MOVE "N" TO WS-ROUND-ERROR-SWITCH.
+005780     IF WS-PARM-ROUND-QUOTIENT
+005790         EVALUATE WS-PARM-DECIMAL-PLACES
+005800             WHEN 0
+005810                 ADD .5000 TO W005-QUOTIENT
+005820                     ON SIZE ERROR
+005830                         SET WS-ROUND-SIZE-ERROR TO TRUE
+005840                 END-ADD
+005850             WHEN 1
+005860                 ADD .0500 TO W005-QUOTIENT
+005870                     ON SIZE ERROR
+005880                         SET WS-ROUND-SIZE-ERROR TO TRUE
+005890                 END-ADD
+005900             WHEN 2
+005910                 ADD .0050 TO W005-QUOTIENT
+005920                     ON SIZE ERROR
+005930                         SET WS-ROUND-SIZE-ERROR TO TRUE
+005940                 END-ADD
+005950             WHEN 3
+005960                 ADD .0005 TO W005-QUOTIENT
+005970                     ON SIZE ERROR
+005980                         SET WS-ROUND-SIZE-ERROR TO TRUE
+005990                 END-ADD
+006000             WHEN OTHER
+006010                 CONTINUE
+006020         END-EVALUATE
+006030     END-IF.
+006040     IF NOT WS-ROUND-SIZE-ERROR
+006050         EVALUATE WS-PARM-DECIMAL-PLACES
+006060             WHEN 0
+006070                 MOVE "0000" TO W005-QUOTIENT(6:4)
+006080             WHEN 1
+006090                 MOVE "000" TO W005-QUOTIENT(7:3)
+006100             WHEN 2
+006110                 MOVE "00" TO W005-QUOTIENT(8:2)
+006120             WHEN 3
+006130                 MOVE "0" TO W005-QUOTIENT(9:1)
+006140             WHEN OTHER
+006150                 CONTINUE
+006160         END-EVALUATE
+006170     END-IF.
+006180*
+006190*-------------------------------------------------------------*
+006200*    CHECK-CHECKPOINT-DUE -- EVERY N RECORDS (FROM THE        *
+006210*    PARAMETER CARD) WRITE A FRESH CHECKPOINT SO A RESTART    *
+006220*    DOES NOT HAVE TO REPROCESS FROM RECORD ONE.              *
+006230*-------------------------------------------------------------*
+006240 CHECK-CHECKPOINT-DUE.
+006250     DIVIDE WS-REC-COUNT BY WS-PARM-CKPT-INTERVAL
+006260         GIVING WS-CKPT-DIVIDE-RESULT
+006270         REMAINDER WS-CKPT-REMAINDER.
+006280     IF WS-CKPT-REMAINDER IS EQUAL TO ZERO
+006290         PERFORM WRITE-CHECKPOINT-RECORD
+006300             THRU WRITE-CHECKPOINT-RECORD-EXIT
+006310     END-IF.
+006320*
+006330 WRITE-CHECKPOINT-RECORD.
+006340     OPEN OUTPUT DIVISION-CHECKPOINT-FILE.
+006350     IF WS-CKPT-FILE-STATUS IS NOT EQUAL TO "00"
+006360         DISPLAY "CHAP424 -- UNABLE TO OPEN "
+006370             "DIVISION-CHECKPOINT-FILE, STATUS = "
+006380             WS-CKPT-FILE-STATUS
+006390         SET WS-FATAL-ABORT TO TRUE
+006400         SET WS-END-OF-FILE TO TRUE
+006410         GO TO WRITE-CHECKPOINT-RECORD-EXIT
+006420     END-IF.
+006430     MOVE SPACES TO DIVCKP01-RECORD.
+006440     MOVE W005-RECORD-ID  TO DIVCKP01-LAST-RECORD-ID.
+006450     MOVE WS-REC-COUNT    TO DIVCKP01-LAST-REC-COUNT.
+006460     MOVE WS-QUOTIENT-SUM TO DIVCKP01-LAST-QUOTIENT-SUM.
+006470     MOVE WS-EXCEPTION-COUNT TO DIVCKP01-LAST-EXCEPTION-COUNT.
+006480     WRITE DIVCKP01-RECORD.
+006490     IF WS-CKPT-FILE-STATUS IS NOT EQUAL TO "00"
+006500         DISPLAY "CHAP424 -- WRITE FAILED ON "
+006510             "DIVISION-CHECKPOINT-FILE, STATUS = "
+006520             WS-CKPT-FILE-STATUS
+006530         SET WS-FATAL-ABORT TO TRUE
+006540         SET WS-END-OF-FILE TO TRUE
+006550     END-IF.
+006560     CLOSE DIVISION-CHECKPOINT-FILE.
+006570 WRITE-CHECKPOINT-RECORD-EXIT.
+006580     EXIT.
+006590*
+006600*-------------------------------------------------------------*
+006610*    WRITE-DETAIL-LINE -- PRINTS ONE SUCCESSFUL QUOTIENT,     *
+006620*    BREAKING TO A NEW REPORT PAGE WHEN IT IS FULL, AND       *
+006630*    ADDS THE QUOTIENT TO THE RUNNING CONTROL TOTAL.          *
+006640*-------------------------------------------------------------*
+006650 WRITE-DETAIL-LINE.
+006660     IF WS-LINE-COUNT IS GREATER THAN WS-MAX-LINES-PER-PAGE
+006670         PERFORM WRITE-REPORT-HEADINGS
+006680     END-IF.
+006690     MOVE DIVTRN01-RECORD-ID TO WS-DTL-RECORD-ID.
+006700     MOVE W005-DIVISOR       TO WS-DTL-DIVISOR.
+006710     MOVE W005-DIVIDEND      TO WS-DTL-DIVIDEND.
+006720     MOVE W005-QUOTIENT      TO WS-DTL-QUOTIENT.
+006730     WRITE DIVRPT01-LINE FROM WS-RPT-DETAIL
+006740         AFTER ADVANCING 1 LINES.
+006750     PERFORM CHECK-RPT-FILE-STATUS.
+006760     ADD 1 TO WS-LINE-COUNT.
+006770     ADD W005-QUOTIENT TO WS-QUOTIENT-SUM.
+006780     PERFORM WRITE-AUDIT-RECORD.
+006790*
+006800*-------------------------------------------------------------*
+006810*    WRITE-EXCEPTION-RECORD -- LOGS A FAILED DIVIDE SO THE    *
+006820*    RECORD CAN BE FOLLOWED UP MANUALLY.                      *
+006830*-------------------------------------------------------------*
+006840 WRITE-EXCEPTION-RECORD.
+006850     ADD 1 TO WS-EXCEPTION-COUNT.
+006860     MOVE SPACES TO DIVEXC01-RECORD.
+006870     MOVE DIVTRN01-RECORD-ID TO DIVEXC01-RECORD-ID.
+006880     MOVE W005-DIVISOR       TO DIVEXC01-DIVISOR.
+006890     MOVE W005-DIVIDEND      TO DIVEXC01-DIVIDEND.
+006900     MOVE WS-EXCPT-REASON-CODE TO DIVEXC01-REASON-CODE.
+006910     ACCEPT WS-AUD-TMS-DATE  FROM DATE YYYYMMDD.
+006920     ACCEPT WS-AUD-FULL-TIME FROM TIME.
+006930     MOVE WS-AUD-FULL-TIME(1:6) TO WS-AUD-TMS-TIME.
+006940     MOVE WS-AUD-TIMESTAMP   TO DIVEXC01-TIMESTAMP.
+006950     MOVE WS-RUN-ID          TO DIVEXC01-RUN-ID.
+006960     WRITE DIVEXC01-RECORD.
+006970     IF WS-EXCPT-FILE-STATUS IS NOT EQUAL TO "00"
+006980         DISPLAY "CHAP424 -- WRITE FAILED ON "
+006990             "DIVISION-EXCEPTIONS-FILE, STATUS = "
+007000             WS-EXCPT-FILE-STATUS
+007010         SET WS-FATAL-ABORT TO TRUE
+007020         SET WS-END-OF-FILE TO TRUE
+007030         GO TO WRITE-EXCEPTION-RECORD-EXIT
+007040     END-IF.
+007050     MOVE ZERO TO W005-QUOTIENT.
+007060     PERFORM WRITE-AUDIT-RECORD.
+007070 WRITE-EXCEPTION-RECORD-EXIT.
+007080     EXIT.
+007090*
+007100*-------------------------------------------------------------*
+007110*    WRITE-AUDIT-RECORD -- APPENDS ONE ROW TO THE AUDIT LOG   *
+007120*    FOR EVERY DIVIDE ATTEMPTED, GOOD OR BAD.                 *
+007130*-------------------------------------------------------------*
+007140 WRITE-AUDIT-RECORD.
+007150     MOVE SPACES TO DIVAUD01-RECORD.
+007160     ACCEPT WS-AUD-TMS-DATE  FROM DATE YYYYMMDD.
+007170     ACCEPT WS-AUD-FULL-TIME FROM TIME.
+007180     MOVE WS-AUD-FULL-TIME(1:6) TO WS-AUD-TMS-TIME.
+007190     MOVE DIVTRN01-RECORD-ID     TO DIVAUD01-RECORD-ID.
+007200     MOVE W005-DIVISOR           TO DIVAUD01-DIVISOR.
+007210     MOVE W005-DIVIDEND          TO DIVAUD01-DIVIDEND.
+007220     MOVE W005-QUOTIENT          TO DIVAUD01-QUOTIENT.
+007230     MOVE WS-EXCPT-REASON-CODE   TO DIVAUD01-REASON-CODE.
+007240     MOVE WS-AUD-TIMESTAMP       TO DIVAUD01-TIMESTAMP.
+007250     MOVE WS-RUN-ID              TO DIVAUD01-RUN-ID.
+007260     WRITE DIVAUD01-RECORD.
+007270     IF WS-AUDIT-FILE-STATUS IS NOT EQUAL TO "00"
+007280         DISPLAY "CHAP424 -- WRITE FAILED ON "
+007290             "DIVISION-AUDIT-LOG-FILE, STATUS = "
+007300             WS-AUDIT-FILE-STATUS
+007310         SET WS-FATAL-ABORT TO TRUE
+007320         SET WS-END-OF-FILE TO TRUE
+007330     END-IF.
+007340*
+007350*-------------------------------------------------------------*
+007360*    TERMINATE-RUN -- PRINTS THE FINAL COUNT LINES, RECONCILES*
+007370*    THE CONTROL TOTALS AND CLOSES ALL OPEN FILES.            *
+007380*-------------------------------------------------------------*
+007390 TERMINATE-RUN.
+007400     MOVE WS-REC-COUNT TO WS-TOT-REC-COUNT.
+007410     WRITE DIVRPT01-LINE FROM WS-RPT-TOTAL
+007420         AFTER ADVANCING 2 LINES.
+007430     PERFORM CHECK-RPT-FILE-STATUS.
+007440     MOVE WS-EXCEPTION-COUNT TO WS-TOT-EXCEPT-COUNT.
+007450     WRITE DIVRPT01-LINE FROM WS-RPT-EXCEPT-TOTAL
+007460         AFTER ADVANCING 1 LINES.
+007470     PERFORM CHECK-RPT-FILE-STATUS.
+007480     PERFORM RECONCILE-CONTROL-TOTALS.
+007490     IF NOT WS-FATAL-ABORT
+007500         PERFORM CLEAR-CHECKPOINT-FILE
+007510     END-IF.
+007520     CLOSE DIVISION-TRANS-FILE.
+007530     CLOSE DIVISION-REPORT-FILE.
+007540     CLOSE DIVISION-EXCEPTIONS-FILE.
+007550     CLOSE DIVISION-AUDIT-LOG-FILE.
+007560 TERMINATE-RUN-EXIT.
+007570     EXIT.
+007580*
+007590*-------------------------------------------------------------*
+007600*    CLEAR-CHECKPOINT-FILE -- A RUN THAT REACHES THIS POINT    *
+007610*    FINISHED WITHOUT A FATAL ABORT, SO ANY CHECKPOINT LEFT     *
+007620*    BEHIND BY THIS RUN'S OWN CHECKPOINTING NO LONGER MEANS     *
+007630*    ANYTHING -- LEAVING IT ON DIVCKPT WOULD MAKE TOMORROW'S    *
+007640*    FRESH RUN LOOK LIKE AN OPERATOR-REQUESTED RESTART AND      *
+007650*    SKIP EVERY RECORD IN THE NEW TRANSACTION FILE. OPENING     *
+007660*    OUTPUT AND CLOSING WITHOUT WRITING EMPTIES THE DATASET SO  *
+007670*    READ-CHECKPOINT-RECORD FINDS NOTHING NEXT TIME.            *
+007680*-------------------------------------------------------------*
+007690 CLEAR-CHECKPOINT-FILE.
+007700     OPEN OUTPUT DIVISION-CHECKPOINT-FILE.
+007710     CLOSE DIVISION-CHECKPOINT-FILE.
+007720*
+007730*-------------------------------------------------------------*
+007740*    RECONCILE-CONTROL-TOTALS -- COMPARES THE RECORD COUNT    *
+007750*    AND QUOTIENT SUM THIS RUN ACCUMULATED AGAINST THE        *
+007760*    UPSTREAM HASH-TOTAL CARD, IF ONE WAS SUPPLIED, AND       *
+007770*    PRINTS THE RESULT ON THE REPORT.                         *
+007780*-------------------------------------------------------------*
+007790 RECONCILE-CONTROL-TOTALS.
+007800     IF WS-CTL-EXPECTED-REC-COUNT IS EQUAL TO ZERO
+007810             AND WS-CTL-EXPECTED-QUOTIENT-SUM IS EQUAL TO ZERO
+007820         MOVE "CONTROL-TOTAL CARD NOT SUPPLIED -- NO RECONCILE"
+007830             TO WS-CTL-RESULT-TEXT
+007840     ELSE
+007850         IF WS-REC-COUNT IS EQUAL TO WS-CTL-EXPECTED-REC-COUNT
+007860                 AND WS-QUOTIENT-SUM IS EQUAL TO
+007870                     WS-CTL-EXPECTED-QUOTIENT-SUM
+007880             MOVE "CONTROL TOTALS IN BALANCE" TO
+007890                 WS-CTL-RESULT-TEXT
+007900         ELSE
+007910             SET WS-CTL-OUT-OF-BALANCE TO TRUE
+007920             MOVE "CONTROL TOTALS OUT OF BALANCE" TO
+007930                 WS-CTL-RESULT-TEXT
+007940         END-IF
+007950     END-IF.
+007960     WRITE DIVRPT01-LINE FROM WS-RPT-CONTROL-RESULT
+007970         AFTER ADVANCING 2 LINES.
+007980     PERFORM CHECK-RPT-FILE-STATUS.
+007990     IF WS-CTL-OUT-OF-BALANCE
+008000         MOVE WS-CTL-EXPECTED-REC-COUNT TO WS-CTL-RPT-EXP-COUNT
+008010         MOVE WS-REC-COUNT TO WS-CTL-RPT-ACT-COUNT
+008020         WRITE DIVRPT01-LINE FROM WS-RPT-CONTROL-DETAIL
+008030             AFTER ADVANCING 1 LINES
+008040         PERFORM CHECK-RPT-FILE-STATUS
+008050     END-IF.
