@@ -0,0 +1,226 @@
+000100 IDENTIFICATION DIVISION.
+000110*
+000120 PROGRAM-ID. CHAP425.
+000130 AUTHOR. R L WHITFIELD.
+000140 INSTALLATION. RATIO REPORTING UNIT.
+000150 DATE-WRITTEN. 2026-08-09.
+000160 DATE-COMPILED.
+000170*
+000180*    MOD-HISTORY.
+000190*        DATE       INIT  DESCRIPTION
+000200*        2026-08-09 RLW   ORIGINAL. INTERACTIVE MAINTENANCE
+000210*                         SCREEN FOR ONE-OFF DIVISOR/DIVIDEND
+000220*                         LOOKUPS AGAINST THE SAME DIVREC01
+000230*                         LAYOUT CHAP424 USES FOR ITS BATCH RUN.
+000240*
+000250 ENVIRONMENT DIVISION.
+000260*
+000270 CONFIGURATION SECTION.
+000280 SPECIAL-NAMES.
+000290     CRT STATUS IS WS-CRT-STATUS.
+000300*
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT DIVISION-PARM-FILE ASSIGN TO "DIVPARM"
+000340         ORGANIZATION LINE SEQUENTIAL
+000350         FILE STATUS IS WS-PARM-FILE-STATUS.
+000360*
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  DIVISION-PARM-FILE
+000400     LABEL RECORDS ARE STANDARD.
+000410     COPY DIVPRM01.
+000420*
+000430 WORKING-STORAGE SECTION.
+000440*
+000450*-------------------------------------------------------------*
+000460*    CURRENT-RECORD WORKING-STORAGE -- THE SAME DIVREC01       *
+000470*    LAYOUT CHAP424 USES FOR ITS TRANSACTION, EXCEPTION AND    *
+000480*    AUDIT RECORDS, BROUGHT IN HERE UNDER THE W005 PREFIX SO   *
+000490*    A LOOKUP ENTERED AT THE SCREEN COMPUTES THE SAME WAY A    *
+000500*    BATCH RECORD DOES.                                        *
+000510*-------------------------------------------------------------*
+000540     COPY DIVREC01 REPLACING LEADING ==DIVREC01== BY ==W005==.
+000550*
+000560 77  WS-PARM-FILE-STATUS               PIC X(02) VALUE "00".
+000570 77  WS-CRT-STATUS                     PIC 9(04) VALUE ZERO.
+000580*
+000590 77  WS-PARM-DECIMAL-PLACES            PIC 9(01) VALUE 4.
+000600 77  WS-PARM-ROUND-SWITCH              PIC X(01) VALUE "Y".
+000610     88  WS-PARM-ROUND-QUOTIENT            VALUE "Y".
+000620*
+000630 77  WS-EXIT-SWITCH                    PIC X(01) VALUE "N".
+000640     88  WS-EXIT-REQUESTED                 VALUE "Y".
+000650*
+000660 77  WS-SIZE-ERROR-SWITCH              PIC X(01) VALUE "N".
+000670     88  WS-SIZE-ERROR-OCCURRED            VALUE "Y".
+000675*
+000676 77  WS-ROUND-ERROR-SWITCH             PIC X(01) VALUE "N".
+000677     88  WS-ROUND-SIZE-ERROR               VALUE "Y".
+000680*
+000685 01  WS-MESSAGE-LINE                   PIC X(40) VALUE SPACES.
+000686*
+000690*-------------------------------------------------------------*
+000700*    MAINTENANCE SCREEN -- THE OPERATOR KEYS A DIVISOR AND A   *
+000710*    DIVIDEND AND SEES THE QUOTIENT WITHOUT RUNNING THE BATCH. *
+000720*    WRITTEN AS A SCREEN SECTION MAP SO THE SAME SOURCE ALSO   *
+000730*    SERVES A SHOP THAT HAS NOT LICENSED A TP MONITOR; A SHOP  *
+000740*    RUNNING UNDER CICS WOULD REPLACE THIS SECTION AND THE     *
+000750*    ACCEPT/DISPLAY VERBS BELOW WITH A BMS MAP AND EXEC CICS   *
+000760*    SEND/RECEIVE MAP, WITHOUT TOUCHING THE DIVREC01 LAYOUT.   *
+000770*-------------------------------------------------------------*
+000780 SCREEN SECTION.
+000790 01  DIV-LOOKUP-SCREEN.
+000800     05  BLANK SCREEN.
+000810     05  LINE 1  COLUMN 1
+000820         VALUE "CHAP425 -- DIVISION RATIO LOOKUP"
+000830         HIGHLIGHT.
+000840     05  LINE 3  COLUMN 1  VALUE "DIVISOR . . . . :".
+000850     05  LINE 3  COLUMN 20
+000860         PIC 9(05)V9999 USING W005-DIVISOR.
+000870     05  LINE 4  COLUMN 1  VALUE "DIVIDEND  . . . :".
+000880     05  LINE 4  COLUMN 20
+000890         PIC 9(05)V9999 USING W005-DIVIDEND.
+000900     05  LINE 6  COLUMN 1  VALUE "QUOTIENT  . . . :".
+000910     05  LINE 6  COLUMN 20
+000920         PIC Z(05)9.9999 FROM W005-QUOTIENT.
+000930     05  LINE 8  COLUMN 1
+000940         VALUE "ENTER DIVISOR AND DIVIDEND, PF3 TO EXIT.".
+000950     05  LINE 9  COLUMN 1  PIC X(40)
+000960         FROM WS-MESSAGE-LINE.
+000970*
+001000 PROCEDURE DIVISION.
+001010*
+001020*-------------------------------------------------------------*
+001030*    MAIN-LINE-LOGIC -- LOADS THE SAME PARAMETER CARD CHAP424  *
+001040*    HONORS FOR DECIMAL PLACES AND ROUNDING, THEN REDISPLAYS   *
+001050*    THE LOOKUP SCREEN UNTIL THE OPERATOR EXITS.               *
+001060*-------------------------------------------------------------*
+001070 MAIN-LINE-LOGIC.
+001080     PERFORM READ-PARM-CARD.
+001090     PERFORM PROCESS-ONE-LOOKUP THRU PROCESS-ONE-LOOKUP-EXIT
+001100         UNTIL WS-EXIT-REQUESTED.
+001110     DISPLAY "CHAP425 -- MAINTENANCE SESSION ENDED.".
+001120     STOP RUN.
+001130*
+001140*-------------------------------------------------------------*
+001150*    READ-PARM-CARD -- OPTIONAL ONE-CARD OVERRIDE OF DECIMAL   *
+001160*    PLACES AND ROUNDING. MISSING CARD MEANS THE                *
+001170*    WORKING-STORAGE DEFAULTS STAND.                           *
+001180*-------------------------------------------------------------*
+001190 READ-PARM-CARD.
+001200     OPEN INPUT DIVISION-PARM-FILE.
+001210     IF WS-PARM-FILE-STATUS IS EQUAL TO "00"
+001220         READ DIVISION-PARM-FILE
+001230             AT END
+001240                 CONTINUE
+001250             NOT AT END
+001260                 MOVE DIVPRM01-DECIMAL-PLACES TO
+001270                     WS-PARM-DECIMAL-PLACES
+001280                 MOVE DIVPRM01-ROUND-SWITCH TO
+001290                     WS-PARM-ROUND-SWITCH
+001300         END-READ
+001310         CLOSE DIVISION-PARM-FILE
+001320     END-IF.
+001330*
+001340*-------------------------------------------------------------*
+001350*    PROCESS-ONE-LOOKUP -- DISPLAYS THE SCREEN, ACCEPTS A      *
+001360*    DIVISOR/DIVIDEND PAIR, COMPUTES THE QUOTIENT THE SAME     *
+001370*    WAY CHAP424 DOES, AND REPORTS A SIZE ERROR WITHOUT        *
+001380*    DISTURBING WHATEVER THE OPERATOR TYPED.                   *
+001390*-------------------------------------------------------------*
+001400 PROCESS-ONE-LOOKUP.
+001410     MOVE ZERO TO W005-DIVISOR W005-DIVIDEND
+001420         W005-QUOTIENT.
+001430     MOVE SPACES TO WS-MESSAGE-LINE.
+001440     DISPLAY DIV-LOOKUP-SCREEN.
+001450     ACCEPT DIV-LOOKUP-SCREEN.
+001460     IF WS-CRT-STATUS IS EQUAL TO 1003
+001470         SET WS-EXIT-REQUESTED TO TRUE
+001480         GO TO PROCESS-ONE-LOOKUP-EXIT
+001490     END-IF.
+001500     MOVE "N" TO WS-SIZE-ERROR-SWITCH.
+001510     IF WS-PARM-ROUND-QUOTIENT
+001520         DIVIDE W005-DIVIDEND BY W005-DIVISOR
+001530             GIVING W005-QUOTIENT ROUNDED
+001540             ON SIZE ERROR
+001550                 SET WS-SIZE-ERROR-OCCURRED TO TRUE
+001560         END-DIVIDE
+001570     ELSE
+001580         DIVIDE W005-DIVIDEND BY W005-DIVISOR
+001590             GIVING W005-QUOTIENT
+001600             ON SIZE ERROR
+001610                 SET WS-SIZE-ERROR-OCCURRED TO TRUE
+001620         END-DIVIDE
+001630     END-IF.
+001640     IF WS-SIZE-ERROR-OCCURRED
+001650         MOVE ZERO TO W005-QUOTIENT
+001660         MOVE "*** SIZE ERROR -- NO QUOTIENT ***" TO
+001670             WS-MESSAGE-LINE
+001680         DISPLAY DIV-LOOKUP-SCREEN
+001690     ELSE
+001700         PERFORM TRUNCATE-QUOTIENT-PRECISION
+001701         IF WS-ROUND-SIZE-ERROR
+001702             MOVE ZERO TO W005-QUOTIENT
+001703             MOVE "*** QUOTIENT TOO LARGE -- NO RESULT ***" TO
+001704                 WS-MESSAGE-LINE
+001705         ELSE
+001706             MOVE "QUOTIENT COMPUTED." TO WS-MESSAGE-LINE
+001707         END-IF
+001720         DISPLAY DIV-LOOKUP-SCREEN
+001730     END-IF.
+001740 PROCESS-ONE-LOOKUP-EXIT.
+001750     EXIT.
+001760*
+001770*-------------------------------------------------------------*
+001780*    TRUNCATE-QUOTIENT-PRECISION -- TRIMS W005-QUOTIENT BACK   *
+001790*    TO THE PARAMETER CARD'S DECIMAL PLACES, THE SAME WAY      *
+001800*    CHAP424 DOES -- ROUNDING THE DROPPED DIGIT IN WHEN THE    *
+001810*    ROUND SWITCH IS ON RATHER THAN JUST ZERO-FILLING IT. A    *
+001811*    QUOTIENT ALREADY NEAR THE FIELD'S UPPER LIMIT CAN          *
+001812*    OVERFLOW WHEN THE HALF-UNIT IS ADDED IN; THAT IS           *
+001813*    REPORTED BACK VIA WS-ROUND-SIZE-ERROR THE SAME WAY THE     *
+001814*    DIVIDE ITSELF REPORTS A SIZE ERROR.                       *
+001820*-------------------------------------------------------------*
+001830 TRUNCATE-QUOTIENT-PRECISION.
+001831     MOVE "N" TO WS-ROUND-ERROR-SWITCH.
+001840     IF WS-PARM-ROUND-QUOTIENT
+001850         EVALUATE WS-PARM-DECIMAL-PLACES
+001860             WHEN 0
+001870                 ADD .5000 TO W005-QUOTIENT
+001871                     ON SIZE ERROR
+001872                         SET WS-ROUND-SIZE-ERROR TO TRUE
+001873                 END-ADD
+001880             WHEN 1
+001890                 ADD .0500 TO W005-QUOTIENT
+001891                     ON SIZE ERROR
+001892                         SET WS-ROUND-SIZE-ERROR TO TRUE
+001893                 END-ADD
+001900             WHEN 2
+001910                 ADD .0050 TO W005-QUOTIENT
+001911                     ON SIZE ERROR
+001912                         SET WS-ROUND-SIZE-ERROR TO TRUE
+001913                 END-ADD
+001920             WHEN 3
+001930                 ADD .0005 TO W005-QUOTIENT
+001931                     ON SIZE ERROR
+001932                         SET WS-ROUND-SIZE-ERROR TO TRUE
+001933                 END-ADD
+001940             WHEN OTHER
+001950                 CONTINUE
+001960         END-EVALUATE
+001970     END-IF.
+001975     IF NOT WS-ROUND-SIZE-ERROR
+001980         EVALUATE WS-PARM-DECIMAL-PLACES
+001990             WHEN 0
+002000                 MOVE "0000" TO W005-QUOTIENT(6:4)
+002010             WHEN 1
+002020                 MOVE "000"  TO W005-QUOTIENT(7:3)
+002030             WHEN 2
+002040                 MOVE "00"   TO W005-QUOTIENT(8:2)
+002050             WHEN 3
+002060                 MOVE "0"    TO W005-QUOTIENT(9:1)
+002070             WHEN OTHER
+002080                 CONTINUE
+002090         END-EVALUATE
+002091     END-IF.
