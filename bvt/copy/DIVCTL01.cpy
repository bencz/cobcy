@@ -0,0 +1,17 @@
+000100*                            DIVCTL01
+000110*
+000120*    DIVISION BATCH CONTROL-TOTAL RECORD -- A HASH TOTAL CARD
+000130*    SUPPLIED BY THE UPSTREAM EXTRACT THAT SAYS HOW MANY
+000140*    RECORDS IT SENT AND WHAT THE QUOTIENTS SHOULD SUM TO.
+000150*    CHAP424 RECONCILES ITS OWN ACCUMULATED TOTALS AGAINST
+000160*    THIS RECORD BEFORE DECLARING THE RUN CLEAN, SO A
+000170*    SILENTLY TRUNCATED TRANSACTION FILE GETS CAUGHT.
+000180*
+000190*    MOD-HISTORY.
+000200*        DATE       INIT  DESCRIPTION
+000210*        2026-08-09 RLW   ORIGINAL FOR CONTROL-TOTAL RECONCILIATION.
+000220*
+000230 01  DIVCTL01-RECORD.
+000240     05  DIVCTL01-RECORD-COUNT         PIC 9(07).
+000250     05  DIVCTL01-QUOTIENT-SUM         PIC 9(09)V9(04).
+000260     05  FILLER                        PIC X(60).
