@@ -0,0 +1,20 @@
+000100*                            DIVCKP01
+000110*
+000120*    DIVISION BATCH CHECKPOINT RECORD -- WRITTEN EVERY N
+000130*    RECORDS SO AN OPERATOR-RESTARTED RUN CAN SKIP PAST THE
+000140*    RECORDS IT ALREADY POSTED TO THE AUDIT LOG INSTEAD OF
+000150*    REPROCESSING THE WHOLE TRANSACTION FILE FROM RECORD ONE.
+000160*
+000170*    MOD-HISTORY.
+000180*        DATE       INIT  DESCRIPTION
+000190*        2026-08-09 RLW   ORIGINAL FOR RESTART/CHECKPOINT SUPPORT.
+000200*        2026-08-09 RLW   ADDED LAST-EXCEPTION-COUNT SO A RESTART
+000205*                         DOES NOT LOSE EXCEPTIONS WRITTEN BEFORE
+000206*                         THE CHECKPOINT.
+000210*
+000220 01  DIVCKP01-RECORD.
+000230     05  DIVCKP01-LAST-RECORD-ID        PIC X(10).
+000240     05  DIVCKP01-LAST-REC-COUNT        PIC 9(07).
+000250     05  DIVCKP01-LAST-QUOTIENT-SUM     PIC 9(09)V9(04).
+000260     05  DIVCKP01-LAST-EXCEPTION-COUNT  PIC 9(07).
+000270     05  FILLER                         PIC X(43).
