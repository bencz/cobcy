@@ -0,0 +1,38 @@
+000100*                            DIVREC01
+000110*
+000120*    SHARED DIVISION RECORD -- THE DIVISOR/DIVIDEND/QUOTIENT
+000130*    FIELDS COMMON TO EVERY PROGRAM THAT PROCESSES A DIVISION
+000140*    REQUEST: THE EXCEPTION FILE, THE AUDIT LOG, THE BATCH
+000150*    WORKING-STORAGE COPY OF THE CURRENT RECORD, AND THE ONLINE
+000160*    MAINTENANCE TRANSACTION. THE TRANSACTION FILE ITSELF USES
+000161*    THE NARROWER DIVTRN01 LAYOUT SINCE THE UPSTREAM FEED HAS
+000162*    NO REASON CODE, TIMESTAMP OR RUN ID TO SUPPLY.
+000170*
+000180*    THIS MEMBER IS NEVER COPIED AS-IS -- EVERY CALLER BRINGS
+000190*    IT IN WITH A REPLACING PHRASE THAT SWAPS THE DIVREC01
+000200*    PREFIX FOR ITS OWN, E.G.
+000210*
+000220*        COPY DIVREC01 REPLACING ==DIVREC01== BY ==DIVEXC01==.
+000230*
+000240*    DIVISOR/DIVIDEND/QUOTIENT CARRY FOUR DECIMAL PLACES SO
+000250*    THE SAME LAYOUT SERVES WHOLE-NUMBER RATIOS AS WELL AS
+000260*    CURRENCY AND PERCENTAGE DIVISIONS ONCE THE CALLER HONORS
+000270*    THE DECIMAL-PLACES PARAMETER.
+000280*
+000290*    MOD-HISTORY.
+000300*        DATE       INIT  DESCRIPTION
+000310*        2026-08-09 RLW   ORIGINAL -- FACTORED OUT OF CHAP424
+000320*                         WORKING-STORAGE SO THE BATCH, AUDIT,
+000330*                         EXCEPTION AND ONLINE PROGRAMS SHARE
+000340*                         ONE RECORD LAYOUT.
+000341*        2026-08-09 RLW   SCOPED BACK OFF THE TRANSACTION FILE --
+000342*                         SEE DIVTRN01 FOR ITS INPUT LAYOUT.
+000350*
+000360 01  DIVREC01-RECORD.
+000370     05  DIVREC01-RECORD-ID            PIC X(10).
+000380     05  DIVREC01-DIVISOR               PIC 9(05)V9(04).
+000390     05  DIVREC01-DIVIDEND              PIC 9(05)V9(04).
+000400     05  DIVREC01-QUOTIENT              PIC 9(05)V9(04).
+000410     05  DIVREC01-REASON-CODE           PIC X(02).
+000420     05  DIVREC01-TIMESTAMP             PIC X(14).
+000430     05  DIVREC01-RUN-ID                PIC X(12).
