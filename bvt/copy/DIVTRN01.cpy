@@ -0,0 +1,21 @@
+000100*                            DIVTRN01
+000110*
+000120*    DIVISION-TRANS-FILE INPUT LAYOUT -- THE RAW DIVISOR/
+000130*    DIVIDEND EXTRACT SUPPLIED BY THE UPSTREAM FEED. THIS IS
+000140*    DELIBERATELY A NARROWER LAYOUT THAN DIVREC01: THE FEED HAS
+000150*    NO WAY TO POPULATE A REASON CODE, A TIMESTAMP OR A RUN ID,
+000160*    SO THOSE FIELDS ARE NOT CARRIED ON THE TRANSACTION RECORD.
+000170*    CHAP424 MOVES EACH FIELD HERE INTO ITS DIVREC01-BASED
+000180*    WORKING-STORAGE COPY BEFORE COMPUTING A QUOTIENT.
+000190*
+000200*    MOD-HISTORY.
+000210*        DATE       INIT  DESCRIPTION
+000220*        2026-08-09 RLW   ORIGINAL -- SPLIT BACK OUT OF DIVREC01
+000230*                         SO THE TRANSACTION FILE CARRIES ONLY
+000240*                         THE FIELDS THE UPSTREAM FEED ACTUALLY
+000250*                         SUPPLIES.
+000260*
+000270 01  DIVTRN01-RECORD.
+000280     05  DIVTRN01-RECORD-ID             PIC X(10).
+000290     05  DIVTRN01-DIVISOR                PIC 9(05)V9(04).
+000300     05  DIVTRN01-DIVIDEND               PIC 9(05)V9(04).
