@@ -0,0 +1,19 @@
+000100*                            DIVPRM01
+000110*
+000120*    DIVISION RUN PARAMETER CARD -- READ ONCE AT THE START OF
+000130*    THE BATCH RUN. CONTROLS HOW MANY DECIMAL PLACES THE
+000140*    QUOTIENT KEEPS AND WHETHER THE DIVIDE STATEMENT ROUNDS OR
+000150*    TRUNCATES, SO CHAP424 CAN BE REPOINTED AT CURRENCY AND
+000160*    PERCENTAGE RATIOS WITHOUT A RECOMPILE.
+000170*
+000180*    MOD-HISTORY.
+000190*        DATE       INIT  DESCRIPTION
+000200*        2026-08-09 RLW   ORIGINAL FOR CONFIGURABLE PRECISION.
+000210*
+000220 01  DIVPRM01-RECORD.
+000230     05  DIVPRM01-DECIMAL-PLACES       PIC 9(01).
+000240     05  DIVPRM01-ROUND-SWITCH         PIC X(01).
+000250         88  DIVPRM01-ROUND-QUOTIENT       VALUE "Y".
+000260         88  DIVPRM01-TRUNCATE-QUOTIENT    VALUE "N".
+000270     05  DIVPRM01-CHECKPOINT-INTERVAL  PIC 9(05).
+000280     05  FILLER                        PIC X(61).
